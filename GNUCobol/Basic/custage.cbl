@@ -0,0 +1,318 @@
+000010*******************************************************************
+000020*                   IDENTIFICATION DIVISION                       *
+000030*******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CUSTAGE.
+000060 AUTHOR. DATA-PROCESSING.
+000070 INSTALLATION. CUSTOMER-SYSTEMS.
+000080 DATE-WRITTEN. 2026-08-08.
+000090 DATE-COMPILED.
+000100
+000110*******************************************************************
+000120*  MODIFICATION HISTORY                                          *
+000130*  ---------------------------------------------------------------
+000140*  2026-08-08  DP  Initial version - pages the customer master     *
+000150*                  and buckets each customer's CUST-BALANCE by     *
+000160*                  the age of CUST-LAST-ACTIVITY-DATE (current,    *
+000170*                  31-60, 61-90, over 90 days), with a final       *
+000180*                  bucket-total summary page.                     *
+000190*******************************************************************
+000200*  Age is measured in a 30-day-month / 360-day-year convention    *
+000210*  (year and month differences times 30/360 plus the day          *
+000220*  difference) rather than a true calendar day count, matching    *
+000230*  the way this shop already ages other receivables.              *
+000240*******************************************************************
+000250
+000260*******************************************************************
+000270*                   ENVIRONMENT DIVISION                          *
+000280*******************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT CUSTOMER-FILE
+000330     ASSIGN TO 'DATA/READ_CUSTOMERS.dat'
+000340     ORGANIZATION IS INDEXED
+000350     ACCESS MODE IS DYNAMIC
+000360     RECORD KEY IS CUST-ID
+000370     FILE STATUS IS WS-FILE-STATUS.
+000380
+000390     SELECT PRINT-FILE
+000400     ASSIGN TO 'DATA/CUSTOMER_AGED_BALANCE.prt'
+000410     ORGANIZATION IS LINE SEQUENTIAL
+000420     ACCESS MODE IS SEQUENTIAL
+000430     FILE STATUS IS WS-PRINT-FILE-STATUS.
+000440
+000450*******************************************************************
+000460*                        DATA DIVISION                            *
+000470*******************************************************************
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD CUSTOMER-FILE.
+000510     COPY CUSTREC.
+000520
+000530 FD PRINT-FILE.
+000540 01 PRINT-LINE PIC X(80).
+000550
+000560 WORKING-STORAGE SECTION.
+000570 01 WS-EOF PIC X VALUE 'N'.
+000580     88 END-OF-FILE VALUE 'Y'.
+000590 01 WS-FILE-STATUS PIC X(2).
+000600 01 WS-PRINT-FILE-STATUS PIC X(2).
+000610
+000620*----------------------------------------------------------------*
+000630*    REPORT DATE / AGING AS-OF DATE                               *
+000640*----------------------------------------------------------------*
+000650 01 WS-CURRENT-DATE.
+000660     02 WS-CURRENT-YEAR PIC 9(4).
+000670     02 WS-CURRENT-MONTH PIC 9(2).
+000680     02 WS-CURRENT-DAY PIC 9(2).
+000690 01 WS-REPORT-DATE PIC X(10).
+000700
+000710*----------------------------------------------------------------*
+000720*    AGE-IN-DAYS WORK AREA (30/360 CONVENTION)                    *
+000730*----------------------------------------------------------------*
+000740 77 WS-AGE-DAYS PIC S9(7) COMP.
+000750
+000760*----------------------------------------------------------------*
+000770*    BUCKET SWITCH                                                *
+000780*----------------------------------------------------------------*
+000790 01 WS-BUCKET-CODE PIC X(01).
+000800     88 BUCKET-CURRENT VALUE '1'.
+000810     88 BUCKET-30 VALUE '2'.
+000820     88 BUCKET-60 VALUE '3'.
+000830     88 BUCKET-90-PLUS VALUE '4'.
+000840
+000850*----------------------------------------------------------------*
+000860*    PAGE CONTROL                                                *
+000870*----------------------------------------------------------------*
+000880 77 WS-LINES-PER-PAGE PIC 9(2) COMP VALUE 20.
+000890 77 WS-LINE-COUNT PIC 9(2) COMP VALUE ZERO.
+000900 77 WS-PAGE-COUNT PIC 9(4) COMP VALUE ZERO.
+000910 77 WS-TOTAL-LISTED PIC 9(9) COMP VALUE ZERO.
+000920
+000930*----------------------------------------------------------------*
+000940*    BUCKET TOTALS                                                *
+000950*----------------------------------------------------------------*
+000960 01 WS-BUCKET-COUNT-CURRENT PIC 9(9) COMP VALUE ZERO.
+000970 01 WS-BUCKET-COUNT-30 PIC 9(9) COMP VALUE ZERO.
+000980 01 WS-BUCKET-COUNT-60 PIC 9(9) COMP VALUE ZERO.
+000990 01 WS-BUCKET-COUNT-90-PLUS PIC 9(9) COMP VALUE ZERO.
+001000 01 WS-BUCKET-TOTAL-CURRENT PIC S9(9)V99 COMP-3 VALUE ZERO.
+001010 01 WS-BUCKET-TOTAL-30 PIC S9(9)V99 COMP-3 VALUE ZERO.
+001020 01 WS-BUCKET-TOTAL-60 PIC S9(9)V99 COMP-3 VALUE ZERO.
+001030 01 WS-BUCKET-TOTAL-90-PLUS PIC S9(9)V99 COMP-3 VALUE ZERO.
+001040
+001050*----------------------------------------------------------------*
+001060*    REPORT LINES                                                *
+001070*----------------------------------------------------------------*
+001080 01 WS-TITLE-LINE.
+001090     02 FILLER PIC X(20) VALUE 'AGED BALANCE REPORT'.
+001100     02 FILLER PIC X(40) VALUE SPACES.
+001110     02 FILLER PIC X(06) VALUE 'PAGE: '.
+001120     02 WS-TITLE-PAGE PIC ZZZ9.
+001130 01 WS-DATE-LINE.
+001140     02 FILLER PIC X(14) VALUE 'REPORT DATE: '.
+001150     02 WS-DATE-LINE-DATE PIC X(10).
+001160 01 WS-COLUMN-HEADING-1.
+001170     02 FILLER PIC X(10) VALUE 'CUST-ID'.
+001180     02 FILLER PIC X(30) VALUE 'CUST-NAME'.
+001190     02 FILLER PIC X(16) VALUE 'BALANCE'.
+001200     02 FILLER PIC X(10) VALUE 'AGE-DAYS'.
+001210     02 FILLER PIC X(10) VALUE 'BUCKET'.
+001220 01 WS-COLUMN-HEADING-2.
+001230     02 FILLER PIC X(10) VALUE '----------'.
+001240     02 FILLER PIC X(30) VALUE '------------------------------'.
+001250     02 FILLER PIC X(16) VALUE '--------------- '.
+001260     02 FILLER PIC X(10) VALUE '--------'.
+001270     02 FILLER PIC X(10) VALUE '----------'.
+001280 01 WS-DETAIL-LINE.
+001290     02 WS-DETAIL-ID PIC ZZZZ9.
+001300     02 FILLER PIC X(05) VALUE SPACES.
+001310     02 WS-DETAIL-NAME PIC X(30).
+001320     02 WS-DETAIL-BALANCE PIC -ZZZ,ZZZ,ZZ9.99.
+001330     02 FILLER PIC X(02) VALUE SPACES.
+001340     02 WS-DETAIL-AGE PIC ZZZZ9.
+001350     02 FILLER PIC X(05) VALUE SPACES.
+001360     02 WS-DETAIL-BUCKET PIC X(10).
+001370 01 WS-SUMMARY-TITLE-LINE.
+001380     02 FILLER PIC X(30) VALUE 'AGED BALANCE SUMMARY'.
+001390 01 WS-SUMMARY-HEADING.
+001400     02 FILLER PIC X(16) VALUE 'BUCKET'.
+001410     02 FILLER PIC X(10) VALUE 'CUSTOMERS'.
+001420     02 FILLER PIC X(16) VALUE 'TOTAL BALANCE'.
+001430 01 WS-SUMMARY-LINE.
+001440     02 WS-SUMMARY-BUCKET-NAME PIC X(16).
+001450     02 WS-SUMMARY-BUCKET-COUNT PIC ZZZZZZZZ9.
+001460     02 FILLER PIC X(01) VALUE SPACES.
+001470     02 WS-SUMMARY-BUCKET-TOTAL PIC -ZZZ,ZZZ,ZZ9.99.
+001480 01 WS-SUMMARY-TOTAL-LINE.
+001490     02 FILLER PIC X(24) VALUE 'TOTAL CUSTOMERS LISTED: '.
+001500     02 WS-SUMMARY-TOTAL PIC ZZZZZZZZ9.
+001510
+001520*******************************************************************
+001530*                       PROCEDURE DIVISION                        *
+001540*******************************************************************
+001550 PROCEDURE DIVISION.
+001560
+001570*----------------------------------------------------------------*
+001580*    0000-MAINLINE                                                *
+001590*----------------------------------------------------------------*
+001600 0000-MAINLINE.
+001610     PERFORM 1000-INITIALIZE
+001620     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001630         UNTIL END-OF-FILE
+001640     PERFORM 8000-PRINT-SUMMARY-PAGE
+001650     PERFORM 9999-TERMINATE
+001660     STOP RUN.
+001670
+001680*----------------------------------------------------------------*
+001690*    1000-INITIALIZE                                              *
+001700*----------------------------------------------------------------*
+001710 1000-INITIALIZE.
+001720     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001730     STRING WS-CURRENT-MONTH '/' WS-CURRENT-DAY '/'
+001740         WS-CURRENT-YEAR DELIMITED BY SIZE
+001750         INTO WS-REPORT-DATE
+001760     OPEN INPUT CUSTOMER-FILE
+001770     IF WS-FILE-STATUS NOT = '00'
+001780         DISPLAY 'Error opening file. Status: ' WS-FILE-STATUS
+001790         STOP RUN
+001800     END-IF
+001810     OPEN OUTPUT PRINT-FILE
+001820     IF WS-PRINT-FILE-STATUS NOT = '00'
+001830         DISPLAY 'Error opening print file. Status: '
+001840             WS-PRINT-FILE-STATUS
+001850         STOP RUN
+001860     END-IF.
+001870
+001880*----------------------------------------------------------------*
+001890*    2000-PROCESS-FILE                                           *
+001900*----------------------------------------------------------------*
+001910 2000-PROCESS-FILE.
+001920     READ CUSTOMER-FILE NEXT RECORD
+001930         AT END
+001940             SET END-OF-FILE TO TRUE
+001950             GO TO 2000-EXIT
+001960         NOT AT END
+001970             IF WS-LINE-COUNT = ZERO OR
+001980                 WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001990                 PERFORM 3000-PRINT-PAGE-HEADING
+002000             END-IF
+002010             PERFORM 2100-COMPUTE-AGE
+002020             PERFORM 2200-ASSIGN-BUCKET
+002030             PERFORM 2300-ACCUMULATE-BUCKET
+002040             MOVE CUST-ID TO WS-DETAIL-ID
+002050             MOVE CUST-NAME TO WS-DETAIL-NAME
+002060             MOVE CUST-BALANCE TO WS-DETAIL-BALANCE
+002070             MOVE WS-AGE-DAYS TO WS-DETAIL-AGE
+002080             WRITE PRINT-LINE FROM WS-DETAIL-LINE
+002090             ADD 1 TO WS-LINE-COUNT
+002100             ADD 1 TO WS-TOTAL-LISTED
+002110     END-READ.
+002120 2000-EXIT.
+002130     EXIT.
+002140
+002150*----------------------------------------------------------------*
+002160*    2100-COMPUTE-AGE                                             *
+002170*    Age in days since CUST-LAST-ACTIVITY-DATE, using a 30-day-   *
+002180*    month / 360-day-year convention.                            *
+002190*----------------------------------------------------------------*
+002200 2100-COMPUTE-AGE.
+002210     COMPUTE WS-AGE-DAYS =
+002220         (WS-CURRENT-YEAR - CUST-LAST-ACTIVITY-YEAR) * 360 +
+002230         (WS-CURRENT-MONTH - CUST-LAST-ACTIVITY-MONTH) * 30 +
+002240         (WS-CURRENT-DAY - CUST-LAST-ACTIVITY-DAY)
+002250     IF WS-AGE-DAYS < ZERO
+002260         MOVE ZERO TO WS-AGE-DAYS
+002270     END-IF.
+002280
+002290*----------------------------------------------------------------*
+002300*    2200-ASSIGN-BUCKET                                          *
+002310*----------------------------------------------------------------*
+002320 2200-ASSIGN-BUCKET.
+002330     EVALUATE TRUE
+002340         WHEN WS-AGE-DAYS <= 30
+002350             SET BUCKET-CURRENT TO TRUE
+002360             MOVE 'CURRENT' TO WS-DETAIL-BUCKET
+002370         WHEN WS-AGE-DAYS <= 60
+002380             SET BUCKET-30 TO TRUE
+002390             MOVE '31-60' TO WS-DETAIL-BUCKET
+002400         WHEN WS-AGE-DAYS <= 90
+002410             SET BUCKET-60 TO TRUE
+002420             MOVE '61-90' TO WS-DETAIL-BUCKET
+002430         WHEN OTHER
+002440             SET BUCKET-90-PLUS TO TRUE
+002450             MOVE '90+' TO WS-DETAIL-BUCKET
+002460     END-EVALUATE.
+002470
+002480*----------------------------------------------------------------*
+002490*    2300-ACCUMULATE-BUCKET                                     *
+002500*----------------------------------------------------------------*
+002510 2300-ACCUMULATE-BUCKET.
+002520     EVALUATE TRUE
+002530         WHEN BUCKET-CURRENT
+002540             ADD 1 TO WS-BUCKET-COUNT-CURRENT
+002550             ADD CUST-BALANCE TO WS-BUCKET-TOTAL-CURRENT
+002560         WHEN BUCKET-30
+002570             ADD 1 TO WS-BUCKET-COUNT-30
+002580             ADD CUST-BALANCE TO WS-BUCKET-TOTAL-30
+002590         WHEN BUCKET-60
+002600             ADD 1 TO WS-BUCKET-COUNT-60
+002610             ADD CUST-BALANCE TO WS-BUCKET-TOTAL-60
+002620         WHEN BUCKET-90-PLUS
+002630             ADD 1 TO WS-BUCKET-COUNT-90-PLUS
+002640             ADD CUST-BALANCE TO WS-BUCKET-TOTAL-90-PLUS
+002650     END-EVALUATE.
+002660
+002670*----------------------------------------------------------------*
+002680*    3000-PRINT-PAGE-HEADING                                     *
+002690*----------------------------------------------------------------*
+002700 3000-PRINT-PAGE-HEADING.
+002710     ADD 1 TO WS-PAGE-COUNT
+002720     MOVE WS-PAGE-COUNT TO WS-TITLE-PAGE
+002730     MOVE WS-REPORT-DATE TO WS-DATE-LINE-DATE
+002740     IF WS-PAGE-COUNT > 1
+002750         WRITE PRINT-LINE FROM SPACES
+002760     END-IF
+002770     WRITE PRINT-LINE FROM WS-TITLE-LINE
+002780     WRITE PRINT-LINE FROM WS-DATE-LINE
+002790     WRITE PRINT-LINE FROM SPACES
+002800     WRITE PRINT-LINE FROM WS-COLUMN-HEADING-1
+002810     WRITE PRINT-LINE FROM WS-COLUMN-HEADING-2
+002820     MOVE ZERO TO WS-LINE-COUNT.
+002830
+002840*----------------------------------------------------------------*
+002850*    8000-PRINT-SUMMARY-PAGE                                     *
+002860*----------------------------------------------------------------*
+002870 8000-PRINT-SUMMARY-PAGE.
+002880     WRITE PRINT-LINE FROM SPACES
+002890     WRITE PRINT-LINE FROM WS-SUMMARY-TITLE-LINE
+002900     WRITE PRINT-LINE FROM SPACES
+002910     WRITE PRINT-LINE FROM WS-SUMMARY-HEADING
+002920     MOVE 'CURRENT' TO WS-SUMMARY-BUCKET-NAME
+002930     MOVE WS-BUCKET-COUNT-CURRENT TO WS-SUMMARY-BUCKET-COUNT
+002940     MOVE WS-BUCKET-TOTAL-CURRENT TO WS-SUMMARY-BUCKET-TOTAL
+002950     WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+002960     MOVE '31-60 DAYS' TO WS-SUMMARY-BUCKET-NAME
+002970     MOVE WS-BUCKET-COUNT-30 TO WS-SUMMARY-BUCKET-COUNT
+002980     MOVE WS-BUCKET-TOTAL-30 TO WS-SUMMARY-BUCKET-TOTAL
+002990     WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+003000     MOVE '61-90 DAYS' TO WS-SUMMARY-BUCKET-NAME
+003010     MOVE WS-BUCKET-COUNT-60 TO WS-SUMMARY-BUCKET-COUNT
+003020     MOVE WS-BUCKET-TOTAL-60 TO WS-SUMMARY-BUCKET-TOTAL
+003030     WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+003040     MOVE 'OVER 90 DAYS' TO WS-SUMMARY-BUCKET-NAME
+003050     MOVE WS-BUCKET-COUNT-90-PLUS TO WS-SUMMARY-BUCKET-COUNT
+003060     MOVE WS-BUCKET-TOTAL-90-PLUS TO WS-SUMMARY-BUCKET-TOTAL
+003070     WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+003080     MOVE WS-TOTAL-LISTED TO WS-SUMMARY-TOTAL
+003090     WRITE PRINT-LINE FROM SPACES
+003100     WRITE PRINT-LINE FROM WS-SUMMARY-TOTAL-LINE.
+003110
+003120*----------------------------------------------------------------*
+003130*    9999-TERMINATE                                              *
+003140*----------------------------------------------------------------*
+003150 9999-TERMINATE.
+003160     CLOSE CUSTOMER-FILE
+003170     CLOSE PRINT-FILE.
+003180
