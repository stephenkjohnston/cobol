@@ -0,0 +1,237 @@
+000010*******************************************************************
+000020*                   IDENTIFICATION DIVISION                       *
+000030*******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CIDXWALK.
+000060 AUTHOR. DATA-PROCESSING.
+000070 INSTALLATION. CUSTOMER-SYSTEMS.
+000080 DATE-WRITTEN. 2026-08-08.
+000090 DATE-COMPILED.
+000100
+000110*******************************************************************
+000120*  MODIFICATION HISTORY                                          *
+000130*  ---------------------------------------------------------------
+000140*  2026-08-08  DP  Initial version - crosswalk between the         *
+000150*                  "CSnnnn" alphanumeric customer ID used by       *
+000160*                  COBOLVARIABLES' WS-CUSTOMER group (PIC X(6))    *
+000170*                  and the plain PIC 9(5) CUST-ID used by          *
+000180*                  READ_FILE / CUSTOMER-FILE.                      *
+000190*  2026-08-08  DP  Require byte 6 to be SPACE before accepting a     *
+000200*                  6-digit numeric-looking input as a plain PIC     *
+000210*                  9(5) ID, so a 6-digit value is flagged unmapped   *
+000220*                  instead of being silently truncated to 5 digits. *
+000230*  2026-08-08  DP  Explicitly clear CROSSWALK-OUT-RECORD before   *
+000240*                  moving in each field - GnuCOBOL does not apply *
+000250*                  FILE SECTION VALUE clauses at WRITE time, so   *
+000260*                  the two FILLER gap bytes were left uninitial-  *
+000270*                  ized and every WRITE failed with status 71.    *
+000280*                  Also check WS-OUT-FILE-STATUS after the WRITE. *
+000290*******************************************************************
+000300*  This shop has two customer-ID schemes in use: READ_FILE's       *
+000310*  CUSTOMER-RECORD carries CUST-ID as a plain 5-digit number, while *
+000320*  COBOLVARIABLES' WS-CUSTOMER group carries WS-CUST-ID as a 6-byte *
+000330*  alphanumeric value such as "CS0001" (a 2-character "CS" prefix   *
+000340*  plus a 4-digit number). CIDXWALK reads one ID per line from an   *
+000350*  input file, in either form, and writes out the original ID, the  *
+000360*  converted ID in the other scheme, and a mapped/unmapped flag.    *
+000370*  An ID is unmapped when it does not fit either scheme - e.g. a    *
+000380*  "CSnnnn" ID whose prefix is not "CS" or whose suffix is not      *
+000390*  numeric, or a plain numeric ID greater than 9999 (too large to   *
+000400*  fit in the 4-digit "CSnnnn" suffix).                             *
+000410*******************************************************************
+000420
+000430*******************************************************************
+000440*                   ENVIRONMENT DIVISION                          *
+000450*******************************************************************
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT CROSSWALK-IN
+000500     ASSIGN TO 'DATA/CID_CROSSWALK_IN.dat'
+000510     ORGANIZATION IS LINE SEQUENTIAL
+000520     ACCESS MODE IS SEQUENTIAL
+000530     FILE STATUS IS WS-IN-FILE-STATUS.
+000540
+000550     SELECT CROSSWALK-OUT
+000560     ASSIGN TO 'DATA/CID_CROSSWALK_OUT.dat'
+000570     ORGANIZATION IS LINE SEQUENTIAL
+000580     ACCESS MODE IS SEQUENTIAL
+000590     FILE STATUS IS WS-OUT-FILE-STATUS.
+000600
+000610*******************************************************************
+000620*                        DATA DIVISION                            *
+000630*******************************************************************
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD CROSSWALK-IN.
+000670 01 CROSSWALK-IN-RECORD PIC X(06).
+000680
+000690 FD CROSSWALK-OUT.
+000700 01 CROSSWALK-OUT-RECORD.
+000710     02 CWO-ORIGINAL-ID PIC X(06).
+000720     02 FILLER PIC X(02) VALUE SPACES.
+000730     02 CWO-CONVERTED-ID PIC X(06).
+000740     02 FILLER PIC X(02) VALUE SPACES.
+000750     02 CWO-MAP-STATUS PIC X(01).
+000760         88 CWO-MAPPED VALUE 'M'.
+000770         88 CWO-UNMAPPED VALUE 'U'.
+000780
+000790 WORKING-STORAGE SECTION.
+000800 01 WS-EOF PIC X VALUE 'N'.
+000810     88 END-OF-FILE VALUE 'Y'.
+000820 01 WS-IN-FILE-STATUS PIC X(2).
+000830 01 WS-OUT-FILE-STATUS PIC X(2).
+000840
+000850*----------------------------------------------------------------*
+000860*    RUN CONTROL TOTALS                                          *
+000870*----------------------------------------------------------------*
+000880 77 WS-ID-COUNT PIC 9(9) COMP VALUE ZERO.
+000890 77 WS-MAPPED-COUNT PIC 9(9) COMP VALUE ZERO.
+000900 77 WS-UNMAPPED-COUNT PIC 9(9) COMP VALUE ZERO.
+000910
+000920*----------------------------------------------------------------*
+000930*    ALPHA-FORM WORK AREAS (CSnnnn)                               *
+000940*----------------------------------------------------------------*
+000950 01 WS-ALPHA-PREFIX PIC X(02).
+000960 01 WS-ALPHA-SUFFIX PIC X(04).
+000970 01 WS-ALPHA-SUFFIX-NUM REDEFINES WS-ALPHA-SUFFIX PIC 9(04).
+000980
+000990*----------------------------------------------------------------*
+001000*    NUMERIC-FORM WORK AREAS (9(5))                               *
+001010*----------------------------------------------------------------*
+001020 01 WS-NUMERIC-ID PIC 9(05).
+001030
+001040*******************************************************************
+001050*                       PROCEDURE DIVISION                        *
+001060*******************************************************************
+001070 PROCEDURE DIVISION.
+001080
+001090*----------------------------------------------------------------*
+001100*    0000-MAINLINE                                                *
+001110*----------------------------------------------------------------*
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE
+001140     PERFORM 2000-PROCESS-IDS THRU 2000-EXIT
+001150         UNTIL END-OF-FILE
+001160     PERFORM 8000-PRINT-TOTALS
+001170     PERFORM 9999-TERMINATE
+001180     STOP RUN.
+001190
+001200*----------------------------------------------------------------*
+001210*    1000-INITIALIZE                                              *
+001220*----------------------------------------------------------------*
+001230 1000-INITIALIZE.
+001240     OPEN INPUT CROSSWALK-IN
+001250     IF WS-IN-FILE-STATUS NOT = '00'
+001260         DISPLAY 'Error opening crosswalk input. Status: '
+001270             WS-IN-FILE-STATUS
+001280         STOP RUN
+001290     END-IF
+001300     OPEN OUTPUT CROSSWALK-OUT
+001310     IF WS-OUT-FILE-STATUS NOT = '00'
+001320         DISPLAY 'Error opening crosswalk output. Status: '
+001330             WS-OUT-FILE-STATUS
+001340         STOP RUN
+001350     END-IF.
+001360
+001370*----------------------------------------------------------------*
+001380*    2000-PROCESS-IDS                                            *
+001390*----------------------------------------------------------------*
+001400 2000-PROCESS-IDS.
+001410     READ CROSSWALK-IN
+001420         AT END
+001430             SET END-OF-FILE TO TRUE
+001440             GO TO 2000-EXIT
+001450         NOT AT END
+001460             ADD 1 TO WS-ID-COUNT
+001470             MOVE SPACES TO CROSSWALK-OUT-RECORD
+001480             MOVE CROSSWALK-IN-RECORD TO CWO-ORIGINAL-ID
+001490             PERFORM 2100-CONVERT-ID
+001500             WRITE CROSSWALK-OUT-RECORD
+001510             IF WS-OUT-FILE-STATUS NOT = '00'
+001520                 DISPLAY 'Error writing crosswalk output: '
+001530                     WS-OUT-FILE-STATUS
+001540                 STOP RUN
+001550             END-IF
+001560     END-READ.
+001570 2000-EXIT.
+001580     EXIT.
+001590
+001600*----------------------------------------------------------------*
+001610*    2100-CONVERT-ID                                             *
+001620*    Decides which scheme CROSSWALK-IN-RECORD is in and converts *
+001630*    it to the other scheme, or flags it unmapped.               *
+001640*----------------------------------------------------------------*
+001650 2100-CONVERT-ID.
+001660     MOVE CROSSWALK-IN-RECORD(1:2) TO WS-ALPHA-PREFIX
+001670     IF WS-ALPHA-PREFIX = 'CS'
+001680         PERFORM 2200-CONVERT-ALPHA-TO-NUMERIC
+001690     ELSE
+001700         IF CROSSWALK-IN-RECORD(1:5) IS NUMERIC AND
+001710             CROSSWALK-IN-RECORD(6:1) = SPACE
+001720             PERFORM 2300-CONVERT-NUMERIC-TO-ALPHA
+001730         ELSE
+001740             SET CWO-UNMAPPED TO TRUE
+001750             MOVE SPACES TO CWO-CONVERTED-ID
+001760             ADD 1 TO WS-UNMAPPED-COUNT
+001770         END-IF
+001780     END-IF.
+001790
+001800*----------------------------------------------------------------*
+001810*    2200-CONVERT-ALPHA-TO-NUMERIC                               *
+001820*    "CSnnnn" (PIC X(6), 2-char prefix + 4-digit suffix) becomes  *
+001830*    a zero-padded PIC 9(5) - e.g. "CS0001" becomes "00001".      *
+001840*----------------------------------------------------------------*
+001850 2200-CONVERT-ALPHA-TO-NUMERIC.
+001860     MOVE CROSSWALK-IN-RECORD(3:4) TO WS-ALPHA-SUFFIX
+001870     IF WS-ALPHA-SUFFIX IS NUMERIC
+001880         MOVE WS-ALPHA-SUFFIX-NUM TO WS-NUMERIC-ID
+001890         MOVE WS-NUMERIC-ID TO CWO-CONVERTED-ID
+001900         SET CWO-MAPPED TO TRUE
+001910         ADD 1 TO WS-MAPPED-COUNT
+001920     ELSE
+001930         SET CWO-UNMAPPED TO TRUE
+001940         MOVE SPACES TO CWO-CONVERTED-ID
+001950         ADD 1 TO WS-UNMAPPED-COUNT
+001960     END-IF.
+001970
+001980*----------------------------------------------------------------*
+001990*    2300-CONVERT-NUMERIC-TO-ALPHA                               *
+002000*    A plain PIC 9(5) becomes "CSnnnn" - only the low 4 digits    *
+002010*    fit the suffix, so an ID of 10000 or higher cannot map.      *
+002020*----------------------------------------------------------------*
+002030 2300-CONVERT-NUMERIC-TO-ALPHA.
+002040     MOVE CROSSWALK-IN-RECORD(1:5) TO WS-NUMERIC-ID
+002050     IF WS-NUMERIC-ID > 9999
+002060         SET CWO-UNMAPPED TO TRUE
+002070         MOVE SPACES TO CWO-CONVERTED-ID
+002080         ADD 1 TO WS-UNMAPPED-COUNT
+002090     ELSE
+002100         MOVE WS-NUMERIC-ID TO WS-ALPHA-SUFFIX-NUM
+002110         MOVE 'CS' TO CWO-CONVERTED-ID(1:2)
+002120         MOVE WS-ALPHA-SUFFIX TO CWO-CONVERTED-ID(3:4)
+002130         SET CWO-MAPPED TO TRUE
+002140         ADD 1 TO WS-MAPPED-COUNT
+002150     END-IF.
+002160
+002170*----------------------------------------------------------------*
+002180*    8000-PRINT-TOTALS                                           *
+002190*----------------------------------------------------------------*
+002200 8000-PRINT-TOTALS.
+002210     DISPLAY '-----------------------------------------------'
+002220     DISPLAY 'CIDXWALK CONTROL TOTALS'
+002230     DISPLAY 'IDS READ ...........: ' WS-ID-COUNT
+002240     DISPLAY 'IDS MAPPED .........: ' WS-MAPPED-COUNT
+002250     DISPLAY 'IDS UNMAPPED/FLAGGED: ' WS-UNMAPPED-COUNT
+002260     DISPLAY '-----------------------------------------------'.
+002270
+002280*----------------------------------------------------------------*
+002290*    9999-TERMINATE                                              *
+002300*----------------------------------------------------------------*
+002310 9999-TERMINATE.
+002320     CLOSE CROSSWALK-IN
+002330     CLOSE CROSSWALK-OUT.
+002340
+002350
+002360
+002370
