@@ -0,0 +1,258 @@
+000010*******************************************************************
+000020*                   IDENTIFICATION DIVISION                       *
+000030*******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CUSTBATCH.
+000060 AUTHOR. DATA-PROCESSING.
+000070 INSTALLATION. CUSTOMER-SYSTEMS.
+000080 DATE-WRITTEN. 2026-08-08.
+000090 DATE-COMPILED.
+000100
+000110*******************************************************************
+000120*  MODIFICATION HISTORY                                          *
+000130*  ---------------------------------------------------------------
+000140*  2026-08-08  DP  Initial version - drives the READ_FILE          *
+000150*                  read-and-validate logic across every extract    *
+000160*                  file named in DATA/EXTRACT_LIST.dat in one      *
+000170*                  batch window, with a combined control total.    *
+000180*  2026-08-08  DP  ASSIGN TO a data item does not give dynamic file   *
+000190*                  assignment under this shop's -std=ibm dialect     *
+000200*                  (ASSIGN-USING-VARIABLE is unconformable there);   *
+000210*                  EXTRACT-FILE is now ASSIGN TO a fixed dd-name and *
+000220*                  the actual path for each iteration is passed via  *
+000230*                  ENVIRONMENT-NAME/ENVIRONMENT-VALUE ahead of the   *
+000240*                  OPEN, which is the standard external-assign way   *
+000250*                  to vary a file's path at run time in this dialect.*
+000260*******************************************************************
+000270*  On days with more than one upstream customer extract            *
+000280*  (corrections, late batches), CUSTBATCH is run once against a    *
+000290*  list of extract file names instead of running READ_FILE by      *
+000300*  hand for each one. DATA/EXTRACT_LIST.dat holds one extract file  *
+000310*  name per line; each is opened, read, and validated the same way  *
+000320*  READ_FILE validates DATA/READ_CUSTOMERS.dat, and the record      *
+000330*  counts/hash total/reject count are carried forward across files  *
+000340*  so the trailer shows one combined total for the whole window.    *
+000350*******************************************************************
+000360
+000370*******************************************************************
+000380*                   ENVIRONMENT DIVISION                          *
+000390*******************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT EXTRACT-LIST
+000440     ASSIGN TO 'DATA/EXTRACT_LIST.dat'
+000450     ORGANIZATION IS LINE SEQUENTIAL
+000460     ACCESS MODE IS SEQUENTIAL
+000470     FILE STATUS IS WS-LIST-FILE-STATUS.
+000480
+000490     SELECT EXTRACT-FILE
+000500     ASSIGN TO "EXTRACT-FILE"
+000510     ORGANIZATION IS LINE SEQUENTIAL
+000520     ACCESS MODE IS SEQUENTIAL
+000530     FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+000540
+000550     SELECT BATCH-REJECTS
+000560     ASSIGN TO 'DATA/CUSTOMER-REJECTS-BATCH.dat'
+000570     ORGANIZATION IS LINE SEQUENTIAL
+000580     ACCESS MODE IS SEQUENTIAL
+000590     FILE STATUS IS WS-REJECT-FILE-STATUS.
+000600
+000610*******************************************************************
+000620*                        DATA DIVISION                            *
+000630*******************************************************************
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD EXTRACT-LIST.
+000670 01 EXTRACT-LIST-RECORD PIC X(60).
+000680
+000690 FD EXTRACT-FILE.
+000700 01 EXTRACT-RECORD.
+000710     02 EXT-CUST-ID PIC 9(5).
+000720     02 EXT-CUST-NAME PIC X(30).
+000730
+000740 FD BATCH-REJECTS.
+000750 01 BATCH-REJECT-RECORD.
+000760     02 BREJ-EXTRACT-NAME PIC X(60).
+000770     02 BREJ-CUST-ID PIC X(5).
+000780     02 BREJ-CUST-NAME PIC X(30).
+000790     02 BREJ-REASON-CODE PIC X(2).
+000800     02 BREJ-REASON-TEXT PIC X(20).
+000810
+000820 WORKING-STORAGE SECTION.
+000830 01 WS-LIST-EOF PIC X VALUE 'N'.
+000840     88 END-OF-LIST VALUE 'Y'.
+000850 01 WS-EXTRACT-EOF PIC X VALUE 'N'.
+000860     88 END-OF-EXTRACT VALUE 'Y'.
+000870 01 WS-LIST-FILE-STATUS PIC X(2).
+000880 01 WS-EXTRACT-FILE-STATUS PIC X(2).
+000890 01 WS-REJECT-FILE-STATUS PIC X(2).
+000900 01 WS-CURRENT-EXTRACT-NAME PIC X(60).
+000910
+000920*----------------------------------------------------------------*
+000930*    COMBINED RUN CONTROL TOTALS (ACROSS ALL FILES)               *
+000940*----------------------------------------------------------------*
+000950 77 WS-FILE-COUNT PIC 9(5) COMP VALUE ZERO.
+000960 77 WS-RECORD-COUNT PIC 9(9) COMP VALUE ZERO.
+000970 77 WS-VALID-COUNT PIC 9(9) COMP VALUE ZERO.
+000980 77 WS-REJECT-COUNT PIC 9(9) COMP VALUE ZERO.
+000990 77 WS-HASH-TOTAL PIC 9(9) COMP VALUE ZERO.
+001000
+001010*----------------------------------------------------------------*
+001020*    VALIDATION WORK AREAS                                       *
+001030*----------------------------------------------------------------*
+001040 01 WS-VALIDATION-SWITCH PIC X VALUE 'N'.
+001050     88 RECORD-VALID VALUE 'N'.
+001060     88 RECORD-REJECTED VALUE 'Y'.
+001070 01 WS-REASON-CODE PIC X(2).
+001080 01 WS-REASON-TEXT PIC X(20).
+001090
+001100*******************************************************************
+001110*                       PROCEDURE DIVISION                        *
+001120*******************************************************************
+001130 PROCEDURE DIVISION.
+001140
+001150*----------------------------------------------------------------*
+001160*    0000-MAINLINE                                                *
+001170*----------------------------------------------------------------*
+001180 0000-MAINLINE.
+001190     PERFORM 1000-INITIALIZE
+001200     PERFORM 1500-PROCESS-EXTRACT-LIST THRU 1500-EXIT
+001210         UNTIL END-OF-LIST
+001220     PERFORM 8000-PRINT-TOTALS
+001230     PERFORM 9999-TERMINATE
+001240     STOP RUN.
+001250
+001260*----------------------------------------------------------------*
+001270*    1000-INITIALIZE                                              *
+001280*----------------------------------------------------------------*
+001290 1000-INITIALIZE.
+001300     OPEN INPUT EXTRACT-LIST
+001310     IF WS-LIST-FILE-STATUS NOT = '00'
+001320         DISPLAY 'Error opening extract list. Status: '
+001330             WS-LIST-FILE-STATUS
+001340         STOP RUN
+001350     END-IF
+001360     OPEN OUTPUT BATCH-REJECTS
+001370     IF WS-REJECT-FILE-STATUS NOT = '00'
+001380         DISPLAY 'Error opening batch rejects file. Status: '
+001390             WS-REJECT-FILE-STATUS
+001400         STOP RUN
+001410     END-IF.
+001420
+001430*----------------------------------------------------------------*
+001440*    1500-PROCESS-EXTRACT-LIST                                   *
+001450*    One iteration per extract file named in EXTRACT-LIST.       *
+001460*----------------------------------------------------------------*
+001470 1500-PROCESS-EXTRACT-LIST.
+001480     READ EXTRACT-LIST
+001490         AT END
+001500             SET END-OF-LIST TO TRUE
+001510             GO TO 1500-EXIT
+001520         NOT AT END
+001530             MOVE EXTRACT-LIST-RECORD TO WS-CURRENT-EXTRACT-NAME
+001540             ADD 1 TO WS-FILE-COUNT
+001550             PERFORM 2000-PROCESS-ONE-EXTRACT
+001560     END-READ.
+001570 1500-EXIT.
+001580     EXIT.
+001590
+001600*----------------------------------------------------------------*
+001610*    2000-PROCESS-ONE-EXTRACT                                    *
+001620*----------------------------------------------------------------*
+001630 2000-PROCESS-ONE-EXTRACT.
+001640     MOVE 'N' TO WS-EXTRACT-EOF
+001650     DISPLAY 'EXTRACT-FILE' UPON ENVIRONMENT-NAME
+001660     DISPLAY WS-CURRENT-EXTRACT-NAME UPON ENVIRONMENT-VALUE
+001670     OPEN INPUT EXTRACT-FILE
+001680     IF WS-EXTRACT-FILE-STATUS NOT = '00'
+001690         DISPLAY 'UNABLE TO OPEN EXTRACT: '
+001700             WS-CURRENT-EXTRACT-NAME
+001710             ' STATUS: ' WS-EXTRACT-FILE-STATUS
+001720     ELSE
+001730         DISPLAY 'PROCESSING EXTRACT: ' WS-CURRENT-EXTRACT-NAME
+001740         PERFORM 2100-READ-ONE-RECORD THRU 2100-EXIT
+001750             UNTIL END-OF-EXTRACT
+001760         CLOSE EXTRACT-FILE
+001770     END-IF.
+001780
+001790*----------------------------------------------------------------*
+001800*    2100-READ-ONE-RECORD                                        *
+001810*----------------------------------------------------------------*
+001820 2100-READ-ONE-RECORD.
+001830     READ EXTRACT-FILE
+001840         AT END
+001850             SET END-OF-EXTRACT TO TRUE
+001860             GO TO 2100-EXIT
+001870         NOT AT END
+001880             ADD 1 TO WS-RECORD-COUNT
+001890             PERFORM 2200-VALIDATE-RECORD
+001900             IF RECORD-REJECTED
+001910                 PERFORM 2300-WRITE-REJECT
+001920             ELSE
+001930                 DISPLAY '  ID: ' EXT-CUST-ID
+001940                 DISPLAY '  Name: ' EXT-CUST-NAME
+001950                 ADD 1 TO WS-VALID-COUNT
+001960                 ADD EXT-CUST-ID TO WS-HASH-TOTAL
+001970             END-IF
+001980     END-READ.
+001990 2100-EXIT.
+002000     EXIT.
+002010
+002020*----------------------------------------------------------------*
+002030*    2200-VALIDATE-RECORD                                        *
+002040*----------------------------------------------------------------*
+002050 2200-VALIDATE-RECORD.
+002060     SET RECORD-VALID TO TRUE
+002070     MOVE SPACES TO WS-REASON-CODE
+002080     MOVE SPACES TO WS-REASON-TEXT
+002090     IF EXT-CUST-ID IS NOT NUMERIC OR EXT-CUST-ID = ZERO
+002100         SET RECORD-REJECTED TO TRUE
+002110         MOVE 'R1' TO WS-REASON-CODE
+002120         MOVE 'INVALID CUST-ID' TO WS-REASON-TEXT
+002130     END-IF
+002140     IF EXT-CUST-NAME = SPACES
+002150         SET RECORD-REJECTED TO TRUE
+002160         IF WS-REASON-CODE = 'R1'
+002170             MOVE 'R3' TO WS-REASON-CODE
+002180             MOVE 'INVALID ID AND NAME' TO WS-REASON-TEXT
+002190         ELSE
+002200             MOVE 'R2' TO WS-REASON-CODE
+002210             MOVE 'BLANK CUST-NAME' TO WS-REASON-TEXT
+002220         END-IF
+002230     END-IF.
+002240
+002250*----------------------------------------------------------------*
+002260*    2300-WRITE-REJECT                                           *
+002270*----------------------------------------------------------------*
+002280 2300-WRITE-REJECT.
+002290     ADD 1 TO WS-REJECT-COUNT
+002300     MOVE WS-CURRENT-EXTRACT-NAME TO BREJ-EXTRACT-NAME
+002310     MOVE EXT-CUST-ID TO BREJ-CUST-ID
+002320     MOVE EXT-CUST-NAME TO BREJ-CUST-NAME
+002330     MOVE WS-REASON-CODE TO BREJ-REASON-CODE
+002340     MOVE WS-REASON-TEXT TO BREJ-REASON-TEXT
+002350     WRITE BATCH-REJECT-RECORD.
+002360
+002370*----------------------------------------------------------------*
+002380*    8000-PRINT-TOTALS                                           *
+002390*----------------------------------------------------------------*
+002400 8000-PRINT-TOTALS.
+002410     DISPLAY '-----------------------------------------------'
+002420     DISPLAY 'CUSTBATCH COMBINED CONTROL TOTALS'
+002430     DISPLAY 'FILES PROCESSED ....: ' WS-FILE-COUNT
+002440     DISPLAY 'RECORDS READ .......: ' WS-RECORD-COUNT
+002450     DISPLAY 'RECORDS VALID ......: ' WS-VALID-COUNT
+002460     DISPLAY 'RECORDS REJECTED ...: ' WS-REJECT-COUNT
+002470     DISPLAY 'CUST-ID HASH TOTAL .: ' WS-HASH-TOTAL
+002480     DISPLAY '-----------------------------------------------'.
+002490
+002500*----------------------------------------------------------------*
+002510*    9999-TERMINATE                                              *
+002520*----------------------------------------------------------------*
+002530 9999-TERMINATE.
+002540     CLOSE EXTRACT-LIST
+002550     CLOSE BATCH-REJECTS.
+002560
+002570
+002580
