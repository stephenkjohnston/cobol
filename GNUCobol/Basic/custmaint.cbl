@@ -0,0 +1,257 @@
+000010*******************************************************************
+000020*                   IDENTIFICATION DIVISION                       *
+000030*******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CUSTMAINT.
+000060 AUTHOR. DATA-PROCESSING.
+000070 INSTALLATION. CUSTOMER-SYSTEMS.
+000080 DATE-WRITTEN. 2026-08-08.
+000090 DATE-COMPILED.
+000100
+000110*******************************************************************
+000120*  MODIFICATION HISTORY                                          *
+000130*  ---------------------------------------------------------------
+000140*  2026-08-08  DP  Initial version - applies Add/Change/Delete    *
+000150*                  transactions to the CUSTOMER-FILE master       *
+000160*                  keyed on CUST-ID.                              *
+000170*  2026-08-08  DP  Default new customers added by CUSTMAINT to a    *
+000180*                  zero balance and today's date as the last        *
+000190*                  activity date, instead of leaving CUST-BALANCE   *
+000200*                  and CUST-LAST-ACTIVITY-DATE holding whatever a   *
+000210*                  prior READ left in the record area.              *
+000220*******************************************************************
+000230*  CUSTMAINT reads a transaction file of A/C/D records keyed on   *
+000240*  CUST-ID and applies them against the CUSTOMER-FILE master:     *
+000250*      A - add a new customer                                    *
+000260*      C - change name/address/phone/status on an existing        *
+000270*          customer                                               *
+000280*      D - delete an existing customer                            *
+000290*  Transactions that fail (duplicate add, not-found change or     *
+000300*  delete) are counted and reported but do not stop the run.      *
+000310*******************************************************************
+000320
+000330*******************************************************************
+000340*                   ENVIRONMENT DIVISION                          *
+000350*******************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT CUSTOMER-FILE
+000400     ASSIGN TO 'DATA/READ_CUSTOMERS.dat'
+000410     ORGANIZATION IS INDEXED
+000420     ACCESS MODE IS DYNAMIC
+000430     RECORD KEY IS CUST-ID
+000440     FILE STATUS IS WS-FILE-STATUS.
+000450
+000460     SELECT TRANSACTION-FILE
+000470     ASSIGN TO 'DATA/CUSTMAINT_TRANS.dat'
+000480     ORGANIZATION IS LINE SEQUENTIAL
+000490     ACCESS MODE IS SEQUENTIAL
+000500     FILE STATUS IS WS-TRANS-FILE-STATUS.
+000510
+000520*******************************************************************
+000530*                        DATA DIVISION                            *
+000540*******************************************************************
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD CUSTOMER-FILE.
+000580     COPY CUSTREC.
+000590
+000600 FD TRANSACTION-FILE.
+000610 01 TRANSACTION-RECORD.
+000620     02 TRANS-CODE PIC X(01).
+000630         88 TRANS-IS-ADD VALUE 'A'.
+000640         88 TRANS-IS-CHANGE VALUE 'C'.
+000650         88 TRANS-IS-DELETE VALUE 'D'.
+000660     02 TRANS-CUST-ID PIC 9(5).
+000670     02 TRANS-CUST-NAME PIC X(30).
+000680     02 TRANS-CUST-ADDRESS.
+000690         03 TRANS-ADDR-LINE1 PIC X(30).
+000700         03 TRANS-ADDR-LINE2 PIC X(30).
+000710         03 TRANS-CITY PIC X(20).
+000720         03 TRANS-STATE PIC X(02).
+000730         03 TRANS-ZIP PIC X(10).
+000740     02 TRANS-CUST-PHONE PIC X(12).
+000750     02 TRANS-CUST-STATUS PIC X(01).
+000760
+000770 WORKING-STORAGE SECTION.
+000780 01 WS-EOF PIC X VALUE 'N'.
+000790     88 END-OF-FILE VALUE 'Y'.
+000800 01 WS-FILE-STATUS PIC X(2).
+000810 01 WS-TRANS-FILE-STATUS PIC X(2).
+000820
+000830*----------------------------------------------------------------*
+000840*    RUN CONTROL TOTALS                                          *
+000850*----------------------------------------------------------------*
+000860 77 WS-TRANS-COUNT PIC 9(9) COMP VALUE ZERO.
+000870 77 WS-ADD-COUNT PIC 9(9) COMP VALUE ZERO.
+000880 77 WS-CHANGE-COUNT PIC 9(9) COMP VALUE ZERO.
+000890 77 WS-DELETE-COUNT PIC 9(9) COMP VALUE ZERO.
+000900 77 WS-ERROR-COUNT PIC 9(9) COMP VALUE ZERO.
+000910
+000920*----------------------------------------------------------------*
+000930*    DEFAULT LAST-ACTIVITY DATE FOR NEWLY ADDED CUSTOMERS         *
+000940*----------------------------------------------------------------*
+000950 01 WS-TODAYS-DATE.
+000960     02 WS-TODAY-YEAR PIC 9(4).
+000970     02 WS-TODAY-MONTH PIC 9(2).
+000980     02 WS-TODAY-DAY PIC 9(2).
+000990
+001000*******************************************************************
+001010*                       PROCEDURE DIVISION                        *
+001020*******************************************************************
+001030 PROCEDURE DIVISION.
+001040
+001050*----------------------------------------------------------------*
+001060*    0000-MAINLINE                                                *
+001070*----------------------------------------------------------------*
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE
+001100     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+001110         UNTIL END-OF-FILE
+001120     PERFORM 8000-PRINT-TOTALS
+001130     PERFORM 9999-TERMINATE
+001140     STOP RUN.
+001150
+001160*----------------------------------------------------------------*
+001170*    1000-INITIALIZE                                              *
+001180*----------------------------------------------------------------*
+001190 1000-INITIALIZE.
+001200     OPEN I-O CUSTOMER-FILE
+001210     IF WS-FILE-STATUS NOT = '00'
+001220         DISPLAY 'Error opening customer master. Status: '
+001230             WS-FILE-STATUS
+001240         STOP RUN
+001250     END-IF
+001260     OPEN INPUT TRANSACTION-FILE
+001270     IF WS-TRANS-FILE-STATUS NOT = '00'
+001280         DISPLAY 'Error opening transaction file. Status: '
+001290             WS-TRANS-FILE-STATUS
+001300         STOP RUN
+001310     END-IF
+001320     ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+001330
+001340*----------------------------------------------------------------*
+001350*    2000-PROCESS-TRANSACTIONS                                   *
+001360*----------------------------------------------------------------*
+001370 2000-PROCESS-TRANSACTIONS.
+001380     READ TRANSACTION-FILE
+001390         AT END
+001400             SET END-OF-FILE TO TRUE
+001410             GO TO 2000-EXIT
+001420         NOT AT END
+001430             ADD 1 TO WS-TRANS-COUNT
+001440             EVALUATE TRUE
+001450                 WHEN TRANS-IS-ADD
+001460                     PERFORM 2100-APPLY-ADD
+001470                 WHEN TRANS-IS-CHANGE
+001480                     PERFORM 2200-APPLY-CHANGE
+001490                 WHEN TRANS-IS-DELETE
+001500                     PERFORM 2300-APPLY-DELETE
+001510                 WHEN OTHER
+001520                     ADD 1 TO WS-ERROR-COUNT
+001530                     DISPLAY 'INVALID TRANS-CODE FOR CUST-ID: '
+001540                         TRANS-CUST-ID
+001550             END-EVALUATE
+001560     END-READ.
+001570 2000-EXIT.
+001580     EXIT.
+001590
+001600*----------------------------------------------------------------*
+001610*    2100-APPLY-ADD                                              *
+001620*----------------------------------------------------------------*
+001630 2100-APPLY-ADD.
+001640     MOVE TRANS-CUST-ID TO CUST-ID
+001650     MOVE TRANS-CUST-NAME TO CUST-NAME
+001660     MOVE TRANS-ADDR-LINE1 TO CUST-ADDR-LINE1
+001670     MOVE TRANS-ADDR-LINE2 TO CUST-ADDR-LINE2
+001680     MOVE TRANS-CITY TO CUST-CITY
+001690     MOVE TRANS-STATE TO CUST-STATE
+001700     MOVE TRANS-ZIP TO CUST-ZIP
+001710     MOVE TRANS-CUST-PHONE TO CUST-PHONE
+001720     MOVE TRANS-CUST-STATUS TO CUST-STATUS
+001730     MOVE ZERO TO CUST-BALANCE
+001740     MOVE WS-TODAY-YEAR TO CUST-LAST-ACTIVITY-YEAR
+001750     MOVE WS-TODAY-MONTH TO CUST-LAST-ACTIVITY-MONTH
+001760     MOVE WS-TODAY-DAY TO CUST-LAST-ACTIVITY-DAY
+001770     WRITE CUSTOMER-RECORD
+001780         INVALID KEY
+001790             ADD 1 TO WS-ERROR-COUNT
+001800             DISPLAY 'ADD FAILED - CUST-ID ALREADY EXISTS: '
+001810                 TRANS-CUST-ID
+001820         NOT INVALID KEY
+001830             ADD 1 TO WS-ADD-COUNT
+001840     END-WRITE.
+001850
+001860*----------------------------------------------------------------*
+001870*    2200-APPLY-CHANGE                                           *
+001880*----------------------------------------------------------------*
+001890 2200-APPLY-CHANGE.
+001900     MOVE TRANS-CUST-ID TO CUST-ID
+001910     READ CUSTOMER-FILE
+001920         INVALID KEY
+001930             ADD 1 TO WS-ERROR-COUNT
+001940             DISPLAY 'CHANGE FAILED - CUST-ID NOT FOUND: '
+001950                 TRANS-CUST-ID
+001960         NOT INVALID KEY
+001970             MOVE TRANS-CUST-NAME TO CUST-NAME
+001980             MOVE TRANS-ADDR-LINE1 TO CUST-ADDR-LINE1
+001990             MOVE TRANS-ADDR-LINE2 TO CUST-ADDR-LINE2
+002000             MOVE TRANS-CITY TO CUST-CITY
+002010             MOVE TRANS-STATE TO CUST-STATE
+002020             MOVE TRANS-ZIP TO CUST-ZIP
+002030             MOVE TRANS-CUST-PHONE TO CUST-PHONE
+002040             MOVE TRANS-CUST-STATUS TO CUST-STATUS
+002050             REWRITE CUSTOMER-RECORD
+002060                 INVALID KEY
+002070                     ADD 1 TO WS-ERROR-COUNT
+002080                     DISPLAY 'REWRITE FAILED FOR CUST-ID: '
+002090                         TRANS-CUST-ID
+002100                 NOT INVALID KEY
+002110                     ADD 1 TO WS-CHANGE-COUNT
+002120             END-REWRITE
+002130     END-READ.
+002140
+002150*----------------------------------------------------------------*
+002160*    2300-APPLY-DELETE                                           *
+002170*----------------------------------------------------------------*
+002180 2300-APPLY-DELETE.
+002190     MOVE TRANS-CUST-ID TO CUST-ID
+002200     READ CUSTOMER-FILE
+002210         INVALID KEY
+002220             ADD 1 TO WS-ERROR-COUNT
+002230             DISPLAY 'DELETE FAILED - CUST-ID NOT FOUND: '
+002240                 TRANS-CUST-ID
+002250         NOT INVALID KEY
+002260             DELETE CUSTOMER-FILE
+002270                 INVALID KEY
+002280                     ADD 1 TO WS-ERROR-COUNT
+002290                     DISPLAY 'DELETE FAILED FOR CUST-ID: '
+002300                         TRANS-CUST-ID
+002310                 NOT INVALID KEY
+002320                     ADD 1 TO WS-DELETE-COUNT
+002330             END-DELETE
+002340     END-READ.
+002350
+002360*----------------------------------------------------------------*
+002370*    8000-PRINT-TOTALS                                           *
+002380*----------------------------------------------------------------*
+002390 8000-PRINT-TOTALS.
+002400     DISPLAY '-----------------------------------------------'
+002410     DISPLAY 'CUSTMAINT CONTROL TOTALS'
+002420     DISPLAY 'TRANSACTIONS READ ..: ' WS-TRANS-COUNT
+002430     DISPLAY 'ADDS APPLIED .......: ' WS-ADD-COUNT
+002440     DISPLAY 'CHANGES APPLIED ....: ' WS-CHANGE-COUNT
+002450     DISPLAY 'DELETES APPLIED ....: ' WS-DELETE-COUNT
+002460     DISPLAY 'TRANSACTIONS IN ERROR: ' WS-ERROR-COUNT
+002470     DISPLAY '-----------------------------------------------'.
+002480
+002490*----------------------------------------------------------------*
+002500*    9999-TERMINATE                                              *
+002510*----------------------------------------------------------------*
+002520 9999-TERMINATE.
+002530     CLOSE CUSTOMER-FILE
+002540     CLOSE TRANSACTION-FILE.
+002550
+002560
+002570
