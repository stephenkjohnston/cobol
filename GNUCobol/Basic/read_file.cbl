@@ -1,59 +1,401 @@
-      *******************************************************************
-      *                   IDENTIFICATION DIVISION                       *
-      *******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ_FILE.
-
-      *******************************************************************
-      *                   ENVIRONMENT DIVISION                          *
-      *******************************************************************
-      * The ENVIRONMENT DIVISION describes the computing environment    *
-      * for the program, including file handling specifications. It     *
-      * contains sections like CONFIGURATION SECTION and INPUT-OUTPUT   *
-      * SECTION where hardware, software, and data file characteristics *
-      * are specified.                                                  *
-      *******************************************************************
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
-           SELECT CUSTOMER-FILE
-           ASSIGN TO 'DATA/READ_CUSTOMERS.dat'
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FILE-STATUS.
-
-      *******************************************************************
-      *                        DATA DIVISION                            *
-      *******************************************************************
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD.
-           02 CUST-ID PIC 9(5).
-           02 CUST-NAME PIC X(30).
-
-       WORKING-STORAGE SECTION. 
-       01 WS-EOF PIC X VALUE 'N'.
-           88 END-OF-FILE VALUE 'Y'.
-       01 WS-FILE-STATUS PIC X(2).
-
-      *******************************************************************
-      *                       PROCEDURE DIVISION                        *
-      *******************************************************************
-       PROCEDURE DIVISION.
-           OPEN INPUT CUSTOMER-FILE
-           IF WS-FILE-STATUS NOT = '00'
-               DISPLAY 'Error opening file. Status: ' WS-FILE-STATUS
-               STOP RUN
-           END-IF
-           PERFORM UNTIL END-OF-FILE
-               READ CUSTOMER-FILE 
-                   AT END
-                       SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       DISPLAY "ID: " CUST-ID
-                       DISPLAY "Name: " CUST-NAME
-               END-READ 
-           END-PERFORM
-           CLOSE CUSTOMER-FILE
-           STOP RUN.
+000010*******************************************************************
+000020*                   IDENTIFICATION DIVISION                       *
+000030*******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. READ_FILE.
+000060 AUTHOR. DATA-PROCESSING.
+000070 INSTALLATION. CUSTOMER-SYSTEMS.
+000080 DATE-WRITTEN. 2024-01-05.
+000090 DATE-COMPILED.
+000100
+000110*******************************************************************
+000120*  MODIFICATION HISTORY                                          *
+000130*  ---------------------------------------------------------------
+000140*  2024-01-05  DP  Initial version - sequential read of customer  *
+000150*                  extract with ID/NAME display.                 *
+000160*  2026-08-08  DP  Added trailer control totals (record count and *
+000170*                  CUST-ID hash total) so a truncated extract can *
+000180*                  be caught from the job log.                   *
+000190*  2026-08-08  DP  Converted CUSTOMER-FILE to an indexed file keyed *
+000200*                  on CUST-ID, ACCESS MODE DYNAMIC, so a lookup     *
+000210*                  program can read a single customer directly.    *
+000220*  2026-08-08  DP  Added CUST-ID/CUST-NAME validation. Records that *
+000230*                  fail validation are written to CUSTOMER-REJECTS  *
+000240*                  with a reason code instead of counting as good.  *
+000250*  2026-08-08  DP  Moved CUSTOMER-RECORD to the shared CUSTREC       *
+000260*                  copybook so CUSTMAINT can use the same layout.    *
+000270*  2026-08-08  DP  Added checkpoint/restart. A checkpoint record is  *
+000280*                  dropped every WS-CHECKPOINT-INTERVAL records; a   *
+000290*                  prior checkpoint found at start-up positions past *
+000300*                  the last CUST-ID processed instead of starting    *
+000310*                  the run over from the top of the file.            *
+000320*  2026-08-08  DP  Added a run-level audit log entry (timestamp,     *
+000330*                  program name, input file, records read, ending    *
+000340*                  file status) appended to DATA/READ_FILE_AUDIT.LOG *
+000350*                  so operations can see run history without         *
+000360*                  digging through job logs.                         *
+000370*  2026-08-08  DP  Guarded the audit log write with a real open-      *
+000380*                  status check (after the fresh-file OUTPUT retry)   *
+000390*                  so an open failure other than file-not-found is    *
+000400*                  displayed and skipped instead of writing against   *
+000410*                  a file that was never opened.                     *
+000420*  2026-08-08  DP  GnuCOBOL does not apply FILE SECTION VALUE     *
+000430*                  clauses at WRITE time, so AUDIT-LOG-RECORD's   *
+000440*                  FILLER gap bytes were left uninitialized and   *
+000450*                  every WRITE failed with status 71, silently    *
+000460*                  defeating the audit log. AUDIT-LOG-RECORD is   *
+000470*                  now cleared to spaces before the field moves,  *
+000480*                  and the WRITE status is checked. Also added a  *
+000490*                  WS-CKPT-FILE-STATUS check after the checkpoint *
+000500*                  file's OPEN OUTPUT in 3000-WRITE-CHECKPOINT    *
+000510*                  and 9999-TERMINATE, matching the other opens.  *
+000520*******************************************************************
+000530
+000540*******************************************************************
+000550*                   ENVIRONMENT DIVISION                          *
+000560*******************************************************************
+000570* The ENVIRONMENT DIVISION describes the computing environment    *
+000580* for the program, including file handling specifications. It     *
+000590* contains sections like CONFIGURATION SECTION and INPUT-OUTPUT   *
+000600* SECTION where hardware, software, and data file characteristics *
+000610* are specified.                                                  *
+000620*******************************************************************
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT CUSTOMER-FILE
+000670     ASSIGN TO 'DATA/READ_CUSTOMERS.dat'
+000680     ORGANIZATION IS INDEXED
+000690     ACCESS MODE IS DYNAMIC
+000700     RECORD KEY IS CUST-ID
+000710     FILE STATUS IS WS-FILE-STATUS.
+000720
+000730     SELECT CUSTOMER-REJECTS
+000740     ASSIGN TO 'DATA/CUSTOMER-REJECTS.dat'
+000750     ORGANIZATION IS LINE SEQUENTIAL
+000760     ACCESS MODE IS SEQUENTIAL
+000770     FILE STATUS IS WS-REJECT-FILE-STATUS.
+000780
+000790     SELECT CHECKPOINT-FILE
+000800     ASSIGN TO 'DATA/READ_FILE.CKP'
+000810     ORGANIZATION IS LINE SEQUENTIAL
+000820     ACCESS MODE IS SEQUENTIAL
+000830     FILE STATUS IS WS-CKPT-FILE-STATUS.
+000840
+000850     SELECT AUDIT-LOG
+000860     ASSIGN TO 'DATA/READ_FILE_AUDIT.LOG'
+000870     ORGANIZATION IS LINE SEQUENTIAL
+000880     ACCESS MODE IS SEQUENTIAL
+000890     FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000900
+000910*******************************************************************
+000920*                        DATA DIVISION                            *
+000930*******************************************************************
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD CUSTOMER-FILE.
+000970     COPY CUSTREC.
+000980
+000990 FD CUSTOMER-REJECTS.
+001000 01 REJECT-RECORD.
+001010     02 REJECT-CUST-ID PIC X(5).
+001020     02 REJECT-CUST-NAME PIC X(30).
+001030     02 REJECT-REASON-CODE PIC X(2).
+001040     02 REJECT-REASON-TEXT PIC X(20).
+001050
+001060 FD CHECKPOINT-FILE.
+001070 01 CHECKPOINT-RECORD.
+001080     02 CKPT-LAST-CUST-ID PIC 9(5).
+001090     02 CKPT-RECORD-COUNT PIC 9(9).
+001100     02 CKPT-VALID-COUNT PIC 9(9).
+001110     02 CKPT-REJECT-COUNT PIC 9(9).
+001120     02 CKPT-HASH-TOTAL PIC 9(9).
+001130
+001140 FD AUDIT-LOG.
+001150 01 AUDIT-LOG-RECORD.
+001160     02 AUDIT-RUN-DATE PIC X(10).
+001170     02 FILLER PIC X(01) VALUE SPACES.
+001180     02 AUDIT-RUN-TIME PIC X(08).
+001190     02 FILLER PIC X(01) VALUE SPACES.
+001200     02 AUDIT-PROGRAM-NAME PIC X(09).
+001210     02 FILLER PIC X(01) VALUE SPACES.
+001220     02 AUDIT-INPUT-FILE PIC X(30).
+001230     02 FILLER PIC X(01) VALUE SPACES.
+001240     02 AUDIT-RECORDS-READ PIC 9(9).
+001250     02 FILLER PIC X(01) VALUE SPACES.
+001260     02 AUDIT-ENDING-STATUS PIC X(02).
+001270
+001280 WORKING-STORAGE SECTION.
+001290 01 WS-EOF PIC X VALUE 'N'.
+001300     88 END-OF-FILE VALUE 'Y'.
+001310 01 WS-FILE-STATUS PIC X(2).
+001320 01 WS-REJECT-FILE-STATUS PIC X(2).
+001330 01 WS-CKPT-FILE-STATUS PIC X(2).
+001340 01 WS-AUDIT-FILE-STATUS PIC X(2).
+001350
+001360*----------------------------------------------------------------*
+001370*    RUN CONTROL TOTALS                                          *
+001380*----------------------------------------------------------------*
+001390 77 WS-RECORD-COUNT PIC 9(9) COMP VALUE ZERO.
+001400 77 WS-VALID-COUNT PIC 9(9) COMP VALUE ZERO.
+001410 77 WS-REJECT-COUNT PIC 9(9) COMP VALUE ZERO.
+001420 77 WS-HASH-TOTAL PIC 9(9) COMP VALUE ZERO.
+001430
+001440*----------------------------------------------------------------*
+001450*    VALIDATION WORK AREAS                                       *
+001460*----------------------------------------------------------------*
+001470 01 WS-VALIDATION-SWITCH PIC X VALUE 'N'.
+001480     88 RECORD-VALID VALUE 'N'.
+001490     88 RECORD-REJECTED VALUE 'Y'.
+001500 01 WS-REASON-CODE PIC X(2).
+001510 01 WS-REASON-TEXT PIC X(20).
+001520
+001530*----------------------------------------------------------------*
+001540*    CHECKPOINT / RESTART WORK AREAS                             *
+001550*----------------------------------------------------------------*
+001560 77 WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 100.
+001570 77 WS-SINCE-CHECKPOINT PIC 9(4) COMP VALUE ZERO.
+001580 01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+001590     88 RESTART-MODE VALUE 'Y'.
+001600 01 WS-LAST-CUST-ID PIC 9(5) VALUE ZERO.
+001610
+001620*----------------------------------------------------------------*
+001630*    AUDIT LOG WORK AREAS                                        *
+001640*----------------------------------------------------------------*
+001650 01 WS-AUDIT-CURRENT-DATE.
+001660     02 WS-AUDIT-YEAR PIC 9(4).
+001670     02 WS-AUDIT-MONTH PIC 9(2).
+001680     02 WS-AUDIT-DAY PIC 9(2).
+001690 01 WS-AUDIT-RUN-DATE PIC X(10).
+001700 01 WS-AUDIT-CURRENT-TIME.
+001710     02 WS-AUDIT-HOURS PIC 9(2).
+001720     02 WS-AUDIT-MINUTES PIC 9(2).
+001730     02 WS-AUDIT-SECONDS PIC 9(2).
+001740     02 WS-AUDIT-HUNDREDTHS PIC 9(2).
+001750 01 WS-AUDIT-RUN-TIME PIC X(08).
+001760 01 WS-AUDIT-INPUT-FILE-NAME PIC X(30) VALUE
+001770     'DATA/READ_CUSTOMERS.dat'.
+001780
+001790*******************************************************************
+001800*                       PROCEDURE DIVISION                        *
+001810*******************************************************************
+001820 PROCEDURE DIVISION.
+001830
+001840*----------------------------------------------------------------*
+001850*    0000-MAINLINE                                                *
+001860*----------------------------------------------------------------*
+001870 0000-MAINLINE.
+001880     PERFORM 1000-INITIALIZE
+001890     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001900         UNTIL END-OF-FILE
+001910     PERFORM 8000-PRINT-TOTALS
+001920     PERFORM 8500-WRITE-AUDIT-LOG
+001930     PERFORM 9999-TERMINATE
+001940     STOP RUN.
+001950
+001960*----------------------------------------------------------------*
+001970*    1000-INITIALIZE                                              *
+001980*----------------------------------------------------------------*
+001990 1000-INITIALIZE.
+002000     OPEN INPUT CUSTOMER-FILE
+002010     IF WS-FILE-STATUS NOT = '00'
+002020         DISPLAY 'Error opening file. Status: ' WS-FILE-STATUS
+002030         STOP RUN
+002040     END-IF
+002050     PERFORM 1500-CHECK-RESTART
+002060     IF RESTART-MODE
+002070         OPEN EXTEND CUSTOMER-REJECTS
+002080     ELSE
+002090         OPEN OUTPUT CUSTOMER-REJECTS
+002100     END-IF
+002110     IF WS-REJECT-FILE-STATUS NOT = '00'
+002120         DISPLAY 'Error opening rejects file. Status: '
+002130             WS-REJECT-FILE-STATUS
+002140         STOP RUN
+002150     END-IF.
+002160
+002170*----------------------------------------------------------------*
+002180*    1500-CHECK-RESTART                                          *
+002190*    If a checkpoint record was left by a prior run that did not *
+002200*    complete, resume just past the last CUST-ID it processed    *
+002210*    instead of reprocessing the file from the top.              *
+002220*----------------------------------------------------------------*
+002230 1500-CHECK-RESTART.
+002240     OPEN INPUT CHECKPOINT-FILE
+002250     IF WS-CKPT-FILE-STATUS = '00'
+002260         READ CHECKPOINT-FILE
+002270             AT END
+002280                 CONTINUE
+002290             NOT AT END
+002300                 SET RESTART-MODE TO TRUE
+002310                 MOVE CKPT-LAST-CUST-ID TO WS-LAST-CUST-ID
+002320                 MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+002330                 MOVE CKPT-VALID-COUNT TO WS-VALID-COUNT
+002340                 MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+002350                 MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+002360         END-READ
+002370         CLOSE CHECKPOINT-FILE
+002380     END-IF
+002390     IF RESTART-MODE
+002400         DISPLAY 'RESTARTING AFTER CUST-ID: ' WS-LAST-CUST-ID
+002410         MOVE WS-LAST-CUST-ID TO CUST-ID
+002420         START CUSTOMER-FILE KEY IS GREATER THAN CUST-ID
+002430             INVALID KEY
+002440                 SET END-OF-FILE TO TRUE
+002450         END-START
+002460     END-IF.
+002470
+002480*----------------------------------------------------------------*
+002490*    2000-PROCESS-FILE                                           *
+002500*----------------------------------------------------------------*
+002510 2000-PROCESS-FILE.
+002520     READ CUSTOMER-FILE NEXT RECORD
+002530         AT END
+002540             SET END-OF-FILE TO TRUE
+002550             GO TO 2000-EXIT
+002560         NOT AT END
+002570             ADD 1 TO WS-RECORD-COUNT
+002580             PERFORM 2100-VALIDATE-RECORD
+002590             IF RECORD-REJECTED
+002600                 PERFORM 2200-WRITE-REJECT
+002610             ELSE
+002620                 DISPLAY "ID: " CUST-ID
+002630                 DISPLAY "Name: " CUST-NAME
+002640                 ADD 1 TO WS-VALID-COUNT
+002650                 ADD CUST-ID TO WS-HASH-TOTAL
+002660             END-IF
+002670             MOVE CUST-ID TO WS-LAST-CUST-ID
+002680             ADD 1 TO WS-SINCE-CHECKPOINT
+002690             IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+002700                 PERFORM 3000-WRITE-CHECKPOINT
+002710                 MOVE ZERO TO WS-SINCE-CHECKPOINT
+002720             END-IF
+002730     END-READ.
+002740 2000-EXIT.
+002750     EXIT.
+002760
+002770*----------------------------------------------------------------*
+002780*    2100-VALIDATE-RECORD                                        *
+002790*    CUST-ID must be numeric and non-zero; CUST-NAME must not    *
+002800*    be all spaces.                                              *
+002810*----------------------------------------------------------------*
+002820 2100-VALIDATE-RECORD.
+002830     SET RECORD-VALID TO TRUE
+002840     MOVE SPACES TO WS-REASON-CODE
+002850     MOVE SPACES TO WS-REASON-TEXT
+002860     IF CUST-ID IS NOT NUMERIC OR CUST-ID = ZERO
+002870         SET RECORD-REJECTED TO TRUE
+002880         MOVE 'R1' TO WS-REASON-CODE
+002890         MOVE 'INVALID CUST-ID' TO WS-REASON-TEXT
+002900     END-IF
+002910     IF CUST-NAME = SPACES
+002920         SET RECORD-REJECTED TO TRUE
+002930         IF WS-REASON-CODE = 'R1'
+002940             MOVE 'R3' TO WS-REASON-CODE
+002950             MOVE 'INVALID ID AND NAME' TO WS-REASON-TEXT
+002960         ELSE
+002970             MOVE 'R2' TO WS-REASON-CODE
+002980             MOVE 'BLANK CUST-NAME' TO WS-REASON-TEXT
+002990         END-IF
+003000     END-IF.
+003010
+003020*----------------------------------------------------------------*
+003030*    2200-WRITE-REJECT                                           *
+003040*----------------------------------------------------------------*
+003050 2200-WRITE-REJECT.
+003060     ADD 1 TO WS-REJECT-COUNT
+003070     MOVE CUST-ID TO REJECT-CUST-ID
+003080     MOVE CUST-NAME TO REJECT-CUST-NAME
+003090     MOVE WS-REASON-CODE TO REJECT-REASON-CODE
+003100     MOVE WS-REASON-TEXT TO REJECT-REASON-TEXT
+003110     WRITE REJECT-RECORD
+003120     DISPLAY 'REJECTED ID: ' CUST-ID ' REASON: ' WS-REASON-CODE.
+003130
+003140*----------------------------------------------------------------*
+003150*    3000-WRITE-CHECKPOINT                                       *
+003160*----------------------------------------------------------------*
+003170 3000-WRITE-CHECKPOINT.
+003180     OPEN OUTPUT CHECKPOINT-FILE
+003190     IF WS-CKPT-FILE-STATUS NOT = '00'
+003200         DISPLAY 'Error opening checkpoint file. Status: '
+003210             WS-CKPT-FILE-STATUS
+003220         STOP RUN
+003230     END-IF
+003240     MOVE WS-LAST-CUST-ID TO CKPT-LAST-CUST-ID
+003250     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+003260     MOVE WS-VALID-COUNT TO CKPT-VALID-COUNT
+003270     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+003280     MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+003290     WRITE CHECKPOINT-RECORD
+003300     CLOSE CHECKPOINT-FILE.
+003310
+003320*----------------------------------------------------------------*
+003330*    8000-PRINT-TOTALS                                           *
+003340*----------------------------------------------------------------*
+003350 8000-PRINT-TOTALS.
+003360     DISPLAY '-----------------------------------------------'
+003370     DISPLAY 'READ_FILE CONTROL TOTALS'
+003380     DISPLAY 'RECORDS READ .......: ' WS-RECORD-COUNT
+003390     DISPLAY 'RECORDS VALID ......: ' WS-VALID-COUNT
+003400     DISPLAY 'RECORDS REJECTED ...: ' WS-REJECT-COUNT
+003410     DISPLAY 'CUST-ID HASH TOTAL .: ' WS-HASH-TOTAL
+003420     DISPLAY 'FINAL FILE STATUS ..: ' WS-FILE-STATUS
+003430     DISPLAY '-----------------------------------------------'.
+003440
+003450*----------------------------------------------------------------*
+003460*    8500-WRITE-AUDIT-LOG                                        *
+003470*    Appends one line per run to the persistent audit log so     *
+003480*    operations can see run history without digging through job  *
+003490*    logs.                                                       *
+003500*----------------------------------------------------------------*
+003510 8500-WRITE-AUDIT-LOG.
+003520     ACCEPT WS-AUDIT-CURRENT-DATE FROM DATE YYYYMMDD
+003530     STRING WS-AUDIT-YEAR '-' WS-AUDIT-MONTH '-' WS-AUDIT-DAY
+003540         DELIMITED BY SIZE INTO WS-AUDIT-RUN-DATE
+003550     ACCEPT WS-AUDIT-CURRENT-TIME FROM TIME
+003560     STRING WS-AUDIT-HOURS ':' WS-AUDIT-MINUTES ':'
+003570         WS-AUDIT-SECONDS DELIMITED BY SIZE INTO WS-AUDIT-RUN-TIME
+003580     OPEN EXTEND AUDIT-LOG
+003590     IF WS-AUDIT-FILE-STATUS = '05' OR WS-AUDIT-FILE-STATUS = '35'
+003600         OPEN OUTPUT AUDIT-LOG
+003610     END-IF
+003620     IF WS-AUDIT-FILE-STATUS NOT = '00'
+003630         DISPLAY 'Error opening audit log. Status: '
+003640             WS-AUDIT-FILE-STATUS
+003650     ELSE
+003660         MOVE SPACES TO AUDIT-LOG-RECORD
+003670         MOVE WS-AUDIT-RUN-DATE TO AUDIT-RUN-DATE
+003680         MOVE WS-AUDIT-RUN-TIME TO AUDIT-RUN-TIME
+003690         MOVE 'READ_FILE' TO AUDIT-PROGRAM-NAME
+003700         MOVE WS-AUDIT-INPUT-FILE-NAME TO AUDIT-INPUT-FILE
+003710         MOVE WS-RECORD-COUNT TO AUDIT-RECORDS-READ
+003720         MOVE WS-FILE-STATUS TO AUDIT-ENDING-STATUS
+003730         WRITE AUDIT-LOG-RECORD
+003740         IF WS-AUDIT-FILE-STATUS NOT = '00'
+003750             DISPLAY 'Error writing audit log. Status: '
+003760                 WS-AUDIT-FILE-STATUS
+003770         END-IF
+003780         CLOSE AUDIT-LOG
+003790     END-IF.
+003800
+003810*----------------------------------------------------------------*
+003820*    9999-TERMINATE                                              *
+003830*    A clean completion clears any checkpoint left by an earlier *
+003840*    aborted run - the next run should start from the top.       *
+003850*----------------------------------------------------------------*
+003860 9999-TERMINATE.
+003870     OPEN OUTPUT CHECKPOINT-FILE
+003880     IF WS-CKPT-FILE-STATUS NOT = '00'
+003890         DISPLAY 'Error opening checkpoint file. Status: '
+003900             WS-CKPT-FILE-STATUS
+003910     ELSE
+003920         CLOSE CHECKPOINT-FILE
+003930     END-IF
+003940     CLOSE CUSTOMER-FILE
+003950     CLOSE CUSTOMER-REJECTS.
+003960
+003970
+003980
+003990
+004000
+004010
