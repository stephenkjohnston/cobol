@@ -0,0 +1,188 @@
+000010*******************************************************************
+000020*                   IDENTIFICATION DIVISION                       *
+000030*******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. CUSTLIST.
+000060 AUTHOR. DATA-PROCESSING.
+000070 INSTALLATION. CUSTOMER-SYSTEMS.
+000080 DATE-WRITTEN. 2026-08-08.
+000090 DATE-COMPILED.
+000100
+000110*******************************************************************
+000120*  MODIFICATION HISTORY                                          *
+000130*  ---------------------------------------------------------------
+000140*  2026-08-08  DP  Initial version - paginated CUSTOMER-FILE       *
+000150*                  listing with page headers and a final summary  *
+000160*                  page, written to a print file for branch staff *
+000170*                  and audit instead of the job log.              *
+000180*******************************************************************
+000190
+000200*******************************************************************
+000210*                   ENVIRONMENT DIVISION                          *
+000220*******************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CUSTOMER-FILE
+000270     ASSIGN TO 'DATA/READ_CUSTOMERS.dat'
+000280     ORGANIZATION IS INDEXED
+000290     ACCESS MODE IS DYNAMIC
+000300     RECORD KEY IS CUST-ID
+000310     FILE STATUS IS WS-FILE-STATUS.
+000320
+000330     SELECT PRINT-FILE
+000340     ASSIGN TO 'DATA/CUSTOMER_LISTING.prt'
+000350     ORGANIZATION IS LINE SEQUENTIAL
+000360     ACCESS MODE IS SEQUENTIAL
+000370     FILE STATUS IS WS-PRINT-FILE-STATUS.
+000380
+000390*******************************************************************
+000400*                        DATA DIVISION                            *
+000410*******************************************************************
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD CUSTOMER-FILE.
+000450     COPY CUSTREC.
+000460
+000470 FD PRINT-FILE.
+000480 01 PRINT-LINE PIC X(80).
+000490
+000500 WORKING-STORAGE SECTION.
+000510 01 WS-EOF PIC X VALUE 'N'.
+000520     88 END-OF-FILE VALUE 'Y'.
+000530 01 WS-FILE-STATUS PIC X(2).
+000540 01 WS-PRINT-FILE-STATUS PIC X(2).
+000550
+000560*----------------------------------------------------------------*
+000570*    REPORT DATE                                                 *
+000580*----------------------------------------------------------------*
+000590 01 WS-CURRENT-DATE.
+000600     02 WS-CURRENT-YEAR PIC 9(4).
+000610     02 WS-CURRENT-MONTH PIC 9(2).
+000620     02 WS-CURRENT-DAY PIC 9(2).
+000630 01 WS-REPORT-DATE PIC X(10).
+000640
+000650*----------------------------------------------------------------*
+000660*    PAGE CONTROL                                                *
+000670*----------------------------------------------------------------*
+000680 77 WS-LINES-PER-PAGE PIC 9(2) COMP VALUE 20.
+000690 77 WS-LINE-COUNT PIC 9(2) COMP VALUE ZERO.
+000700 77 WS-PAGE-COUNT PIC 9(4) COMP VALUE ZERO.
+000710 77 WS-TOTAL-LISTED PIC 9(9) COMP VALUE ZERO.
+000720
+000730*----------------------------------------------------------------*
+000740*    REPORT LINES                                                *
+000750*----------------------------------------------------------------*
+000760 01 WS-TITLE-LINE.
+000770     02 FILLER PIC X(20) VALUE 'CUSTOMER LISTING'.
+000780     02 FILLER PIC X(40) VALUE SPACES.
+000790     02 FILLER PIC X(06) VALUE 'PAGE: '.
+000800     02 WS-TITLE-PAGE PIC ZZZ9.
+000810 01 WS-DATE-LINE.
+000820     02 FILLER PIC X(14) VALUE 'REPORT DATE: '.
+000830     02 WS-DATE-LINE-DATE PIC X(10).
+000840 01 WS-COLUMN-HEADING-1.
+000850     02 FILLER PIC X(10) VALUE 'CUST-ID'.
+000860     02 FILLER PIC X(30) VALUE 'CUST-NAME'.
+000870 01 WS-COLUMN-HEADING-2.
+000880     02 FILLER PIC X(10) VALUE '----------'.
+000890     02 FILLER PIC X(30) VALUE '------------------------------'.
+000900 01 WS-DETAIL-LINE.
+000910     02 WS-DETAIL-ID PIC ZZZZ9.
+000920     02 FILLER PIC X(05) VALUE SPACES.
+000930     02 WS-DETAIL-NAME PIC X(30).
+000940 01 WS-SUMMARY-LINE.
+000950     02 FILLER PIC X(24) VALUE 'TOTAL CUSTOMERS LISTED: '.
+000960     02 WS-SUMMARY-TOTAL PIC ZZZZZZZZ9.
+000970
+000980*******************************************************************
+000990*                       PROCEDURE DIVISION                        *
+001000*******************************************************************
+001010 PROCEDURE DIVISION.
+001020
+001030*----------------------------------------------------------------*
+001040*    0000-MAINLINE                                                *
+001050*----------------------------------------------------------------*
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE
+001080     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001090         UNTIL END-OF-FILE
+001100     PERFORM 8000-PRINT-SUMMARY-PAGE
+001110     PERFORM 9999-TERMINATE
+001120     STOP RUN.
+001130
+001140*----------------------------------------------------------------*
+001150*    1000-INITIALIZE                                              *
+001160*----------------------------------------------------------------*
+001170 1000-INITIALIZE.
+001180     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001190     STRING WS-CURRENT-MONTH '/' WS-CURRENT-DAY '/'
+001200         WS-CURRENT-YEAR DELIMITED BY SIZE
+001210         INTO WS-REPORT-DATE
+001220     OPEN INPUT CUSTOMER-FILE
+001230     IF WS-FILE-STATUS NOT = '00'
+001240         DISPLAY 'Error opening file. Status: ' WS-FILE-STATUS
+001250         STOP RUN
+001260     END-IF
+001270     OPEN OUTPUT PRINT-FILE
+001280     IF WS-PRINT-FILE-STATUS NOT = '00'
+001290         DISPLAY 'Error opening print file. Status: '
+001300             WS-PRINT-FILE-STATUS
+001310         STOP RUN
+001320     END-IF.
+001330
+001340*----------------------------------------------------------------*
+001350*    2000-PROCESS-FILE                                           *
+001360*----------------------------------------------------------------*
+001370 2000-PROCESS-FILE.
+001380     READ CUSTOMER-FILE NEXT RECORD
+001390         AT END
+001400             SET END-OF-FILE TO TRUE
+001410             GO TO 2000-EXIT
+001420         NOT AT END
+001430             IF WS-LINE-COUNT = ZERO OR
+001440                 WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001450                 PERFORM 3000-PRINT-PAGE-HEADING
+001460             END-IF
+001470             MOVE CUST-ID TO WS-DETAIL-ID
+001480             MOVE CUST-NAME TO WS-DETAIL-NAME
+001490             WRITE PRINT-LINE FROM WS-DETAIL-LINE
+001500             ADD 1 TO WS-LINE-COUNT
+001510             ADD 1 TO WS-TOTAL-LISTED
+001520     END-READ.
+001530 2000-EXIT.
+001540     EXIT.
+001550
+001560*----------------------------------------------------------------*
+001570*    3000-PRINT-PAGE-HEADING                                     *
+001580*----------------------------------------------------------------*
+001590 3000-PRINT-PAGE-HEADING.
+001600     ADD 1 TO WS-PAGE-COUNT
+001610     MOVE WS-PAGE-COUNT TO WS-TITLE-PAGE
+001620     MOVE WS-REPORT-DATE TO WS-DATE-LINE-DATE
+001630     IF WS-PAGE-COUNT > 1
+001640         WRITE PRINT-LINE FROM SPACES
+001650     END-IF
+001660     WRITE PRINT-LINE FROM WS-TITLE-LINE
+001670     WRITE PRINT-LINE FROM WS-DATE-LINE
+001680     WRITE PRINT-LINE FROM SPACES
+001690     WRITE PRINT-LINE FROM WS-COLUMN-HEADING-1
+001700     WRITE PRINT-LINE FROM WS-COLUMN-HEADING-2
+001710     MOVE ZERO TO WS-LINE-COUNT.
+001720
+001730*----------------------------------------------------------------*
+001740*    8000-PRINT-SUMMARY-PAGE                                     *
+001750*----------------------------------------------------------------*
+001760 8000-PRINT-SUMMARY-PAGE.
+001770     MOVE WS-TOTAL-LISTED TO WS-SUMMARY-TOTAL
+001780     WRITE PRINT-LINE FROM SPACES
+001790     WRITE PRINT-LINE FROM WS-SUMMARY-LINE.
+001800
+001810*----------------------------------------------------------------*
+001820*    9999-TERMINATE                                              *
+001830*----------------------------------------------------------------*
+001840 9999-TERMINATE.
+001850     CLOSE CUSTOMER-FILE
+001860     CLOSE PRINT-FILE.
+001870
+001880
