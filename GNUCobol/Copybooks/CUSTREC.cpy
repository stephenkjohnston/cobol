@@ -0,0 +1,36 @@
+000010*******************************************************************
+000020*    CUSTREC - CUSTOMER MASTER RECORD LAYOUT                     *
+000030*    ---------------------------------------------------------   *
+000040*    Shared 01-level record for CUSTOMER-FILE. COPY this member  *
+000050*    under the FD for CUSTOMER-FILE in any program that opens    *
+000060*    the customer master so every program sees the same layout.  *
+000070*---------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                          *
+000090*  ---------------------------------------------------------------
+000100*  2026-08-08  DP  Extracted from READ_FILE so CUSTMAINT can share *
+000110*                  the layout; added CUST-ADDRESS, CUST-PHONE and *
+000120*                  CUST-STATUS for maintenance transactions.      *
+000130*  2026-08-08  DP  Added CUST-BALANCE and CUST-LAST-ACTIVITY-DATE *
+000140*                  for the aged-balance report.                  *
+000150*******************************************************************
+000160 01 CUSTOMER-RECORD.
+000170     02 CUST-ID PIC 9(5).
+000180     02 CUST-NAME PIC X(30).
+000190     02 CUST-ADDRESS.
+000200         03 CUST-ADDR-LINE1 PIC X(30).
+000210         03 CUST-ADDR-LINE2 PIC X(30).
+000220         03 CUST-CITY PIC X(20).
+000230         03 CUST-STATE PIC X(02).
+000240         03 CUST-ZIP PIC X(10).
+000250     02 CUST-PHONE PIC X(12).
+000260     02 CUST-STATUS PIC X(01).
+000270         88 CUST-STATUS-ACTIVE VALUE 'A'.
+000280         88 CUST-STATUS-INACTIVE VALUE 'I'.
+000290         88 CUST-STATUS-CLOSED VALUE 'C'.
+000300     02 CUST-BALANCE PIC S9(7)V99 COMP-3.
+000310     02 CUST-LAST-ACTIVITY-DATE.
+000320         03 CUST-LAST-ACTIVITY-YEAR PIC 9(4).
+000330         03 CUST-LAST-ACTIVITY-MONTH PIC 9(2).
+000340         03 CUST-LAST-ACTIVITY-DAY PIC 9(2).
+000350
+000360
